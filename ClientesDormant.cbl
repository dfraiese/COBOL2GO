@@ -0,0 +1,225 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CLIENTES-DORMIDOS.
+000030 AUTHOR.         EQUIPO DE SISTEMAS - CUENTAS.
+000040 INSTALLATION.   BANCO - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*----------------------------------------------------------------
+000080*    CLIENTES-DORMIDOS ES EL PROCESO BATCH QUE DETECTA CUENTAS
+000090*    INACTIVAS DE LARGA DATA. UN CLIENTE ACTIVO (CR-ESTADO = 'A')
+000100*    SE CONSIDERA DORMIDO CUANDO SU CR-FECHA-ALTA TIENE MAS DE
+000110*    WS-ANIOS-INACTIVIDAD ANIOS DE ANTIGUEDAD Y ADEMAS NO REGISTRA
+000120*    ACTIVIDAD DE PUNTOS RECIENTE (CR-ULT-ACTIVIDAD ANTERIOR AL
+000130*    MISMO CORTE). ESOS CLIENTES PASAN A CR-ESTADO 'D' (DORMIDO) Y
+000140*    QUEDAN LISTADOS EN CLIENTESDORMIDOS.TXT PARA QUE EL AREA
+000150*    COMERCIAL LOS CONTACTE. LA CANTIDAD DE ANIOS DE INACTIVIDAD
+000160*    SE TOMA DEL PARAMETRO DORMIDOS.CTL (UN REGISTRO DE 2
+000170*    DIGITOS); SI EL ARCHIVO NO EXISTE SE USA EL VALOR POR
+000175*    DEFECTO DE 5 ANIOS.
+000180*
+000190*    HISTORIAL DE MODIFICACIONES
+000200*    FECHA       INIC.  DESCRIPCION
+000210*    ----------  -----  ---------------------------------------
+000220*    2026-08-09  DLF    VERSION ORIGINAL.
+000230*    2026-08-09  DLF    EL UMBRAL DE ANIOS DE INACTIVIDAD SE
+000240*                       PARAMETRIZA DESDE DORMIDOS.CTL.
+000250*----------------------------------------------------------------
+000260 
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CLIENTES
+000310         ASSIGN TO "clientes.dat"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS CR-ID-CLIENTE
+000350         FILE STATUS IS WS-FS-CLIENTES.
+000360 
+000370     SELECT LISTADODORMIDOS
+000380         ASSIGN TO "clientesdormidos.txt"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-FS-LISTADODORMIDOS.
+000410 
+000420     SELECT DORMCTL
+000430         ASSIGN TO "dormidos.ctl"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-FS-DORMCTL.
+000460 
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  CLIENTES.
+000500 COPY CLIREC.
+000510 
+000520 FD  LISTADODORMIDOS
+000530     RECORD CONTAINS 64 CHARACTERS.
+000540 01  LD-LINEA                   PIC X(64).
+000550 
+000560 FD  DORMCTL
+000570     RECORD CONTAINS 2 CHARACTERS.
+000580 01  DC-ANIOS-INACTIVIDAD       PIC 9(02).
+000590 
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-FILE-STATUSES.
+000620     05  WS-FS-CLIENTES         PIC X(02).
+000630     05  WS-FS-LISTADODORMIDOS  PIC X(02).
+000640     05  WS-FS-DORMCTL          PIC X(02).
+000650 
+000660 01  WS-SWITCHES.
+000670     05  WS-SW-EOF-CLIENTES     PIC X(01)   VALUE 'N'.
+000680         88  EOF-CLIENTES                   VALUE 'S'.
+000690         88  NOT-EOF-CLIENTES               VALUE 'N'.
+000700     05  WS-SW-ES-DORMIDO       PIC X(01)   VALUE 'N'.
+000710         88  ES-DORMIDO                     VALUE 'S'.
+000720         88  NO-ES-DORMIDO                  VALUE 'N'.
+000730 
+000740 77  WS-ANIOS-INACTIVIDAD       PIC 9(02)   VALUE 5.
+000750 77  WS-CONT-LEIDOS             PIC 9(07)   COMP    VALUE ZERO.
+000760 77  WS-CONT-DORMIDOS           PIC 9(07)   COMP    VALUE ZERO.
+000770 
+000780 01  WS-FECHA-SISTEMA           PIC 9(08).
+000790 01  WS-FECHA-CORTE.
+000800     05  WS-FC-ANIO             PIC 9(04).
+000810     05  WS-FC-MES              PIC 9(02).
+000820     05  WS-FC-DIA              PIC 9(02).
+000830 
+000840 01  WS-FECHA-CORTE-NUM REDEFINES WS-FECHA-CORTE PIC 9(08).
+000850 
+000860 01  WS-LINEA-DORMIDO.
+000870     05  FILLER                 PIC X(04)   VALUE 'ID: '.
+000880     05  WS-LD-ID               PIC 9(10).
+000890     05  FILLER                 PIC X(03)   VALUE SPACES.
+000900     05  FILLER                 PIC X(07)   VALUE 'ALTA: '.
+000910     05  WS-LD-FECHA-ALTA       PIC 9(08).
+000920     05  FILLER                 PIC X(03)   VALUE SPACES.
+000930     05  FILLER                 PIC X(12)   VALUE 'ULT ACTIV: '.
+000940     05  WS-LD-ULT-ACTIVIDAD    PIC 9(08).
+000950     05  FILLER                 PIC X(08)   VALUE SPACES.
+000960 
+000970 PROCEDURE DIVISION.
+000980*----------------------------------------------------------------
+000990*    0000-MAINLINE
+001000*----------------------------------------------------------------
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001030 
+001040     PERFORM 2000-PROCESAR-CLIENTE THRU 2000-EXIT
+001050         UNTIL EOF-CLIENTES
+001060 
+001070     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+001080 
+001090     STOP RUN.
+001100 
+001110*----------------------------------------------------------------
+001120*    1000-INICIALIZAR - TOMA EL PARAMETRO, CALCULA LA FECHA DE
+001130*    CORTE Y ABRE ARCHIVOS
+001140*----------------------------------------------------------------
+001150 1000-INICIALIZAR.
+001160     PERFORM 1010-LEER-PARAMETRO THRU 1010-EXIT
+001170 
+001180     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+001190     MOVE WS-FECHA-SISTEMA TO WS-FECHA-CORTE
+001200     SUBTRACT WS-ANIOS-INACTIVIDAD FROM WS-FC-ANIO
+001210 
+001220     OPEN I-O    CLIENTES
+001230     OPEN OUTPUT LISTADODORMIDOS
+001240 
+001250     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+001260 
+001270 1000-EXIT.
+001280     EXIT.
+001290 
+001300*----------------------------------------------------------------
+001310*    1010-LEER-PARAMETRO - TOMA EL UMBRAL DE ANIOS DE INACTIVIDAD
+001320*    DE DORMIDOS.CTL; SI NO EXISTE, QUEDA EL VALOR POR DEFECTO
+001330*----------------------------------------------------------------
+001340 1010-LEER-PARAMETRO.
+001350     OPEN INPUT DORMCTL
+001360     IF WS-FS-DORMCTL = '00'
+001370         READ DORMCTL
+001380             NOT AT END
+001390                 MOVE DC-ANIOS-INACTIVIDAD TO WS-ANIOS-INACTIVIDAD
+001400         END-READ
+001410         CLOSE DORMCTL
+001420     END-IF.
+001430 
+001440 1010-EXIT.
+001450     EXIT.
+001460 
+001470*----------------------------------------------------------------
+001480*    2000-PROCESAR-CLIENTE - EVALUA UN CLIENTE Y LO PASA A
+001490*    DORMIDO SI CORRESPONDE
+001500*----------------------------------------------------------------
+001510 2000-PROCESAR-CLIENTE.
+001520     PERFORM 2200-EVALUAR-DORMIDO THRU 2200-EXIT
+001530 
+001540     IF ES-DORMIDO
+001550         MOVE 'D' TO CR-ESTADO
+001560 
+001570         REWRITE CLIENTE-REC
+001580             INVALID KEY
+001590                 CONTINUE
+001600             NOT INVALID KEY
+001610                 ADD 1 TO WS-CONT-DORMIDOS
+001620                 PERFORM 2300-GRABAR-DORMIDO THRU 2300-EXIT
+001630         END-REWRITE
+001640     END-IF
+001650 
+001660     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+001670 
+001680 2000-EXIT.
+001690     EXIT.
+001700 
+001710*----------------------------------------------------------------
+001720*    2100-LEER-CLIENTE - LEE EL SIGUIENTE CLIENTE DEL MAESTRO
+001730*----------------------------------------------------------------
+001740 2100-LEER-CLIENTE.
+001750     READ CLIENTES NEXT RECORD
+001760         AT END
+001770             MOVE 'S' TO WS-SW-EOF-CLIENTES
+001780         NOT AT END
+001790             ADD 1 TO WS-CONT-LEIDOS
+001800     END-READ.
+001810 
+001820 2100-EXIT.
+001830     EXIT.
+001840 
+001850*----------------------------------------------------------------
+001860*    2200-EVALUAR-DORMIDO - UN CLIENTE ACTIVO SIN ALTA RECIENTE
+001870*    NI ACTIVIDAD DE PUNTOS RECIENTE PASA A DORMIDO
+001880*----------------------------------------------------------------
+001890 2200-EVALUAR-DORMIDO.
+001900     MOVE 'N' TO WS-SW-ES-DORMIDO
+001910 
+001920     IF CR-ESTADO = 'A'
+001930        AND CR-FECHA-ALTA      < WS-FECHA-CORTE-NUM
+001940        AND CR-ULT-ACTIVIDAD   < WS-FECHA-CORTE-NUM
+001950         MOVE 'S' TO WS-SW-ES-DORMIDO
+001960     END-IF.
+001970 
+001980 2200-EXIT.
+001990     EXIT.
+002000 
+002010*----------------------------------------------------------------
+002020*    2300-GRABAR-DORMIDO - AGREGA UNA LINEA AL LISTADO DE PASES
+002030*    A DORMIDO
+002040*----------------------------------------------------------------
+002050 2300-GRABAR-DORMIDO.
+002060     MOVE CR-ID-CLIENTE       TO WS-LD-ID
+002070     MOVE CR-FECHA-ALTA       TO WS-LD-FECHA-ALTA
+002080     MOVE CR-ULT-ACTIVIDAD    TO WS-LD-ULT-ACTIVIDAD
+002090 
+002100     MOVE WS-LINEA-DORMIDO TO LD-LINEA
+002110     WRITE LD-LINEA.
+002120 
+002130 2300-EXIT.
+002140     EXIT.
+002150 
+002160*----------------------------------------------------------------
+002170*    8000-FINALIZAR - CIERRA ARCHIVOS
+002180*----------------------------------------------------------------
+002190 8000-FINALIZAR.
+002200     CLOSE CLIENTES
+002210     CLOSE LISTADODORMIDOS.
+002220 
+002230 8000-EXIT.
+002240     EXIT.
