@@ -0,0 +1,198 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CLIENTES-RECAT.
+000030 AUTHOR.         EQUIPO DE SISTEMAS - CUENTAS.
+000040 INSTALLATION.   BANCO - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*----------------------------------------------------------------
+000080*    CLIENTES-RECAT ES EL PROCESO NOCTURNO QUE RECALCULA
+000090*    CR-CATEGORIA DE CADA CLIENTE EN FUNCION DE SU CR-SALARIO Y
+000100*    CR-PUNTOS VIGENTES, REESCRIBIENDO EL MAESTRO SOLO CUANDO LA
+000110*    CATEGORIA CAMBIA Y DEJANDO UN LISTADO DE LOS CLIENTES QUE
+000120*    SUBIERON O BAJARON DE CATEGORIA PARA QUE LOS OFICIALES DE
+000130*    CUENTA HAGAN EL SEGUIMIENTO COMERCIAL.
+000140*
+000150*    REGLAS DE CATEGORIZACION (CR-SALARIO O CR-PUNTOS, LO QUE
+000160*    ARROJE LA CATEGORIA MAS ALTA) -
+000170*        CATEGORIA 5 - SALARIO >= 100000.00  O  PUNTOS >= 50000
+000180*        CATEGORIA 4 - SALARIO >=  50000.00  O  PUNTOS >= 20000
+000190*        CATEGORIA 3 - SALARIO >=  20000.00  O  PUNTOS >= 10000
+000200*        CATEGORIA 2 - SALARIO >=   5000.00  O  PUNTOS >=  2000
+000210*        CATEGORIA 1 - RESTO
+000220*
+000230*    HISTORIAL DE MODIFICACIONES
+000240*    FECHA       INIC.  DESCRIPCION
+000250*    ----------  -----  ---------------------------------------
+000260*    2026-08-09  DLF    VERSION ORIGINAL.
+000270*----------------------------------------------------------------
+000280 
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CLIENTES
+000330         ASSIGN TO "clientes.dat"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS SEQUENTIAL
+000360         RECORD KEY IS CR-ID-CLIENTE
+000370         FILE STATUS IS WS-FS-CLIENTES.
+000380 
+000390     SELECT CAMBIOSCATEG
+000400         ASSIGN TO "categoriacambios.txt"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-CAMBIOSCATEG.
+000430 
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CLIENTES.
+000470 COPY CLIREC.
+000480 
+000490 FD  CAMBIOSCATEG
+000500     RECORD CONTAINS 60 CHARACTERS.
+000510 01  CC-LINEA                   PIC X(60).
+000520 
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-FILE-STATUSES.
+000550     05  WS-FS-CLIENTES         PIC X(02).
+000560     05  WS-FS-CAMBIOSCATEG     PIC X(02).
+000570 
+000580 01  WS-SWITCHES.
+000590     05  WS-SW-EOF-CLIENTES     PIC X(01)   VALUE 'N'.
+000600         88  EOF-CLIENTES                   VALUE 'S'.
+000610         88  NOT-EOF-CLIENTES               VALUE 'N'.
+000620 
+000630 01  WS-CATEGORIA-ANTERIOR      PIC 9(01).
+000640 01  WS-CATEGORIA-NUEVA         PIC 9(01).
+000650 
+000660 77  WS-CONT-LEIDOS             PIC 9(07)   COMP    VALUE ZERO.
+000670 77  WS-CONT-CAMBIADOS          PIC 9(07)   COMP    VALUE ZERO.
+000680 
+000690 01  WS-LINEA-CAMBIO.
+000700     05  FILLER                 PIC X(04)   VALUE 'ID: '.
+000710     05  WS-CC-ID               PIC 9(10).
+000720     05  FILLER                 PIC X(03)   VALUE SPACES.
+000730     05  FILLER                 PIC X(05)   VALUE 'CAT '.
+000740     05  WS-CC-CAT-ANT          PIC 9(01).
+000750     05  FILLER                 PIC X(04)   VALUE ' -> '.
+000760     05  WS-CC-CAT-NVA          PIC 9(01).
+000770     05  FILLER                 PIC X(02)   VALUE SPACES.
+000780     05  WS-CC-SENTIDO          PIC X(05).
+000790     05  FILLER                 PIC X(24)   VALUE SPACES.
+000800 
+000810 PROCEDURE DIVISION.
+000820*----------------------------------------------------------------
+000830*    0000-MAINLINE
+000840*----------------------------------------------------------------
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000870 
+000880     PERFORM 2000-PROCESAR-CLIENTE THRU 2000-EXIT
+000890         UNTIL EOF-CLIENTES
+000900 
+000910     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+000920 
+000930     STOP RUN.
+000940 
+000950*----------------------------------------------------------------
+000960*    1000-INICIALIZAR - ABRE ARCHIVOS Y LEE EL PRIMER CLIENTE
+000970*----------------------------------------------------------------
+000980 1000-INICIALIZAR.
+000990     OPEN I-O    CLIENTES
+001000     OPEN OUTPUT CAMBIOSCATEG
+001010 
+001020     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+001030 
+001040 1000-EXIT.
+001050     EXIT.
+001060 
+001070*----------------------------------------------------------------
+001080*    2000-PROCESAR-CLIENTE - RECALCULA Y REESCRIBE UN CLIENTE
+001090*----------------------------------------------------------------
+001100 2000-PROCESAR-CLIENTE.
+001110     MOVE CR-CATEGORIA TO WS-CATEGORIA-ANTERIOR
+001120 
+001130     PERFORM 2200-CALCULAR-CATEGORIA THRU 2200-EXIT
+001140 
+001150     IF WS-CATEGORIA-NUEVA NOT = WS-CATEGORIA-ANTERIOR
+001160         MOVE WS-CATEGORIA-NUEVA TO CR-CATEGORIA
+001170 
+001180         REWRITE CLIENTE-REC
+001190             INVALID KEY
+001200                 CONTINUE
+001210             NOT INVALID KEY
+001220                 ADD 1 TO WS-CONT-CAMBIADOS
+001230                 PERFORM 2300-GRABAR-CAMBIO THRU 2300-EXIT
+001240         END-REWRITE
+001250     END-IF
+001260 
+001270     PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT.
+001280 
+001290 2000-EXIT.
+001300     EXIT.
+001310 
+001320*----------------------------------------------------------------
+001330*    2100-LEER-CLIENTE - LEE EL SIGUIENTE CLIENTE DEL MAESTRO
+001340*----------------------------------------------------------------
+001350 2100-LEER-CLIENTE.
+001360     READ CLIENTES NEXT RECORD
+001370         AT END
+001380             MOVE 'S' TO WS-SW-EOF-CLIENTES
+001390         NOT AT END
+001400             ADD 1 TO WS-CONT-LEIDOS
+001410     END-READ.
+001420 
+001430 2100-EXIT.
+001440     EXIT.
+001450 
+001460*----------------------------------------------------------------
+001470*    2200-CALCULAR-CATEGORIA - APLICA LAS REGLAS DE TIERING
+001480*----------------------------------------------------------------
+001490 2200-CALCULAR-CATEGORIA.
+001500     EVALUATE TRUE
+001510         WHEN CR-SALARIO >= 100000.00
+001520           OR CR-PUNTOS  >= 50000
+001530             MOVE 5 TO WS-CATEGORIA-NUEVA
+001540         WHEN CR-SALARIO >= 50000.00
+001550           OR CR-PUNTOS  >= 20000
+001560             MOVE 4 TO WS-CATEGORIA-NUEVA
+001570         WHEN CR-SALARIO >= 20000.00
+001580           OR CR-PUNTOS  >= 10000
+001590             MOVE 3 TO WS-CATEGORIA-NUEVA
+001600         WHEN CR-SALARIO >= 5000.00
+001610           OR CR-PUNTOS  >= 2000
+001620             MOVE 2 TO WS-CATEGORIA-NUEVA
+001630         WHEN OTHER
+001640             MOVE 1 TO WS-CATEGORIA-NUEVA
+001650     END-EVALUATE.
+001660 
+001670 2200-EXIT.
+001680     EXIT.
+001690 
+001700*----------------------------------------------------------------
+001710*    2300-GRABAR-CAMBIO - AGREGA UNA LINEA AL LISTADO DE CAMBIOS
+001720*----------------------------------------------------------------
+001730 2300-GRABAR-CAMBIO.
+001740     MOVE CR-ID-CLIENTE       TO WS-CC-ID
+001750     MOVE WS-CATEGORIA-ANTERIOR TO WS-CC-CAT-ANT
+001760     MOVE WS-CATEGORIA-NUEVA    TO WS-CC-CAT-NVA
+001770 
+001780     IF WS-CATEGORIA-NUEVA > WS-CATEGORIA-ANTERIOR
+001790         MOVE 'SUBIO' TO WS-CC-SENTIDO
+001800     ELSE
+001810         MOVE 'BAJO'  TO WS-CC-SENTIDO
+001820     END-IF
+001830 
+001840     MOVE WS-LINEA-CAMBIO TO CC-LINEA
+001850     WRITE CC-LINEA.
+001860 
+001870 2300-EXIT.
+001880     EXIT.
+001890 
+001900*----------------------------------------------------------------
+001910*    8000-FINALIZAR - CIERRA ARCHIVOS
+001920*----------------------------------------------------------------
+001930 8000-FINALIZAR.
+001940     CLOSE CLIENTES
+001950     CLOSE CAMBIOSCATEG.
+001960 
+001970 8000-EXIT.
+001980     EXIT.
