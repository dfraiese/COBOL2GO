@@ -0,0 +1,244 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CLIENTES-MANT.
+000030 AUTHOR.         EQUIPO DE SISTEMAS - CUENTAS.
+000040 INSTALLATION.   BANCO - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*----------------------------------------------------------------
+000080*    CLIENTES-MANT APLICA CAMBIOS DE MANTENIMIENTO (NOMBRE,
+000090*    ESTADO, SALARIO) SOBRE CLIENTES YA DADOS DE ALTA POR
+000100*    CREARCLIENTES, LEYENDO UN ARCHIVO DE TRANSACCIONES Y
+000110*    ACTUALIZANDO EL MAESTRO POR ACCESO DIRECTO A CR-ID-CLIENTE.
+000120*    DEJA UN LOG CON LOS VALORES ANTERIOR/NUEVO DE CR-ESTADO Y
+000130*    CR-SALARIO PARA CADA CLIENTE TOCADO.
+000140
+000150*    HISTORIAL DE MODIFICACIONES
+000160*    FECHA       INIC.  DESCRIPCION
+000170*    ----------  -----  ---------------------------------------
+000180*    2026-08-09  DLF    VERSION ORIGINAL.
+000190*    2026-08-09  DLF    MANTLOG SE ABRE EN EXTEND PARA QUE EL
+000200*                       HISTORIAL DE CAMBIOS SE ACUMULE ENTRE
+000210*                       CORRIDAS EN LUGAR DE REINICIARSE.
+000220*----------------------------------------------------------------
+000230
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT MANTCLIENTES
+000280         ASSIGN TO "mantclientes.dat"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-FS-MANTCLIENTES.
+000310
+000320     SELECT CLIENTES
+000330         ASSIGN TO "clientes.dat"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS CR-ID-CLIENTE
+000370         FILE STATUS IS WS-FS-CLIENTES.
+000380
+000390     SELECT MANTLOG
+000400         ASSIGN TO "mantclientes.log"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-MANTLOG.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  MANTCLIENTES
+000470     RECORD CONTAINS 55 CHARACTERS.
+000480 COPY MANTCLI.
+000490
+000500 FD  CLIENTES.
+000510 COPY CLIREC.
+000520
+000530 FD  MANTLOG
+000540     RECORD CONTAINS 100 CHARACTERS.
+000550 01  ML-LINEA                   PIC X(100).
+000560
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-FILE-STATUSES.
+000590     05  WS-FS-MANTCLIENTES     PIC X(02).
+000600     05  WS-FS-CLIENTES         PIC X(02).
+000610     05  WS-FS-MANTLOG          PIC X(02).
+000620
+000630 01  WS-SWITCHES.
+000640     05  WS-SW-EOF-TRANS        PIC X(01)   VALUE 'N'.
+000650         88  EOF-TRANS                      VALUE 'S'.
+000660         88  NOT-EOF-TRANS                  VALUE 'N'.
+000670     05  WS-SW-CLIENTE-OK       PIC X(01)   VALUE 'N'.
+000680         88  CLIENTE-ENCONTRADO             VALUE 'S'.
+000690         88  CLIENTE-NO-ENCONTRADO          VALUE 'N'.
+000700
+000710 01  WS-VALORES-ANTERIORES.
+000720     05  WS-ESTADO-ANTERIOR     PIC X(01).
+000730     05  WS-SALARIO-ANTERIOR    PIC S9(9)V9(2).
+000740
+000750 01  WS-FECHA-HORA-PROCESO.
+000760     05  WS-FECHA-PROCESO       PIC 9(08).
+000770     05  WS-HORA-PROCESO        PIC 9(08).
+000780
+000790 77  WS-CONT-LEIDAS             PIC 9(07)   COMP    VALUE ZERO.
+000800 77  WS-CONT-APLICADAS          PIC 9(07)   COMP    VALUE ZERO.
+000810 77  WS-CONT-RECHAZADAS         PIC 9(07)   COMP    VALUE ZERO.
+000820
+000830 01  WS-LINEA-LOG.
+000840     05  WS-LOG-ID              PIC 9(10).
+000850     05  FILLER                 PIC X(01)   VALUE SPACE.
+000860     05  WS-LOG-ESTADO-ANT      PIC X(01).
+000870     05  FILLER                 PIC X(03)   VALUE ' / '.
+000880     05  WS-LOG-ESTADO-NVO      PIC X(01).
+000890     05  FILLER                 PIC X(01)   VALUE SPACE.
+000900     05  WS-LOG-SALARIO-ANT     PIC -(9)9.99.
+000910     05  FILLER                 PIC X(03)   VALUE ' / '.
+000920     05  WS-LOG-SALARIO-NVO     PIC -(9)9.99.
+000930     05  FILLER                 PIC X(01)   VALUE SPACE.
+000940     05  WS-LOG-FECHA           PIC 9(08).
+000950     05  FILLER                 PIC X(01)   VALUE SPACE.
+000960     05  WS-LOG-HORA            PIC 9(08).
+000970     05  FILLER                 PIC X(21)   VALUE SPACES.
+000980
+000990 PROCEDURE DIVISION.
+001000*----------------------------------------------------------------
+001010*    0000-MAINLINE
+001020*----------------------------------------------------------------
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001050
+001060     PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+001070         UNTIL EOF-TRANS
+001080
+001090     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+001100
+001110     STOP RUN.
+001120
+001130*----------------------------------------------------------------
+001140*    1000-INICIALIZAR - ABRE ARCHIVOS Y LEE LA PRIMERA TRANSACCION
+001150*----------------------------------------------------------------
+001160 1000-INICIALIZAR.
+001170     OPEN INPUT MANTCLIENTES
+001180     OPEN I-O   CLIENTES
+001190
+001200     OPEN EXTEND MANTLOG
+001210     IF WS-FS-MANTLOG NOT = '00'
+001220         OPEN OUTPUT MANTLOG
+001230     END-IF
+001240
+001250     ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+001260     ACCEPT WS-HORA-PROCESO  FROM TIME
+001270
+001280     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+001290
+001300 1000-EXIT.
+001310     EXIT.
+001320
+001330*----------------------------------------------------------------
+001340*    2000-PROCESAR-TRANSACCION - APLICA UNA TRANSACCION Y AVANZA
+001350*----------------------------------------------------------------
+001360 2000-PROCESAR-TRANSACCION.
+001370     PERFORM 2200-BUSCAR-CLIENTE THRU 2200-EXIT
+001380
+001390     IF CLIENTE-ENCONTRADO
+001400         PERFORM 2300-APLICAR-CAMBIOS THRU 2300-EXIT
+001410     ELSE
+001420         ADD 1 TO WS-CONT-RECHAZADAS
+001430     END-IF
+001440
+001450     PERFORM 2100-LEER-TRANSACCION THRU 2100-EXIT.
+001460
+001470 2000-EXIT.
+001480     EXIT.
+001490
+001500*----------------------------------------------------------------
+001510*    2100-LEER-TRANSACCION - LEE UNA FILA DEL ARCHIVO DE CAMBIOS
+001520*----------------------------------------------------------------
+001530 2100-LEER-TRANSACCION.
+001540     READ MANTCLIENTES
+001550         AT END
+001560             MOVE 'S' TO WS-SW-EOF-TRANS
+001570         NOT AT END
+001580             ADD 1 TO WS-CONT-LEIDAS
+001590     END-READ.
+001600
+001610 2100-EXIT.
+001620     EXIT.
+001630
+001640*----------------------------------------------------------------
+001650*    2200-BUSCAR-CLIENTE - LOCALIZA EL CLIENTE POR ID DIRECTO
+001660*----------------------------------------------------------------
+001670 2200-BUSCAR-CLIENTE.
+001680     MOVE MC-ID-CLIENTE TO CR-ID-CLIENTE
+001690
+001700     READ CLIENTES
+001710         INVALID KEY
+001720             MOVE 'N' TO WS-SW-CLIENTE-OK
+001730         NOT INVALID KEY
+001740             MOVE 'S' TO WS-SW-CLIENTE-OK
+001750     END-READ.
+001760
+001770 2200-EXIT.
+001780     EXIT.
+001790
+001800*----------------------------------------------------------------
+001810*    2300-APLICAR-CAMBIOS - REESCRIBE EL CLIENTE Y GRABA EL LOG
+001820*----------------------------------------------------------------
+001830 2300-APLICAR-CAMBIOS.
+001840     MOVE CR-ESTADO  TO WS-ESTADO-ANTERIOR
+001850     MOVE CR-SALARIO TO WS-SALARIO-ANTERIOR
+001860
+001870     IF MC-CAMBIA-ESTADO
+001880         MOVE MC-ESTADO  TO CR-ESTADO
+001890     END-IF
+001900
+001910     IF MC-CAMBIA-ESTADO AND NOT CR-ESTADO-VALIDO
+001920         MOVE WS-ESTADO-ANTERIOR TO CR-ESTADO
+001930         ADD 1 TO WS-CONT-RECHAZADAS
+001940     ELSE
+001950         IF MC-CAMBIA-NOMBRE
+001960             MOVE MC-NOMBRE  TO CR-NOMBRE
+001970         END-IF
+001980
+001990         IF MC-CAMBIA-SALARIO
+002000             MOVE MC-SALARIO TO CR-SALARIO
+002010         END-IF
+002020
+002030         REWRITE CLIENTE-REC
+002040             INVALID KEY
+002050                 ADD 1 TO WS-CONT-RECHAZADAS
+002060             NOT INVALID KEY
+002070                 ADD 1 TO WS-CONT-APLICADAS
+002080                 PERFORM 2400-GRABAR-LOG THRU 2400-EXIT
+002090         END-REWRITE
+002100     END-IF.
+002110
+002120 2300-EXIT.
+002130     EXIT.
+002140
+002150*----------------------------------------------------------------
+002160*    2400-GRABAR-LOG - ESCRIBE LA LINEA ANTES/DESPUES EN EL LOG
+002170*----------------------------------------------------------------
+002180 2400-GRABAR-LOG.
+002190     MOVE CR-ID-CLIENTE       TO WS-LOG-ID
+002200     MOVE WS-ESTADO-ANTERIOR  TO WS-LOG-ESTADO-ANT
+002210     MOVE CR-ESTADO           TO WS-LOG-ESTADO-NVO
+002220     MOVE WS-SALARIO-ANTERIOR TO WS-LOG-SALARIO-ANT
+002230     MOVE CR-SALARIO          TO WS-LOG-SALARIO-NVO
+002240     MOVE WS-FECHA-PROCESO    TO WS-LOG-FECHA
+002250     MOVE WS-HORA-PROCESO     TO WS-LOG-HORA
+002260
+002270     MOVE WS-LINEA-LOG TO ML-LINEA
+002280     WRITE ML-LINEA.
+002290
+002300 2400-EXIT.
+002310     EXIT.
+002320
+002330*----------------------------------------------------------------
+002340*    8000-FINALIZAR - CIERRA ARCHIVOS
+002350*----------------------------------------------------------------
+002360 8000-FINALIZAR.
+002370     CLOSE MANTCLIENTES
+002380     CLOSE CLIENTES
+002390     CLOSE MANTLOG.
+002400
+002410 8000-EXIT.
+002420     EXIT.
+002430
+002440
