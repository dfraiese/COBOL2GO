@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*    ALTARECH - REJECTED NEW-ACCOUNT RECORD LAYOUT
+000030*    CARRIES THE ORIGINAL EXTRACT ROW PLUS A REASON CODE.
+000040*    AR-MOTIVO VALUES -
+000050*        DUP = CR-ID-CLIENTE YA EXISTE EN CLIENTES
+000060*        EST = CR-ESTADO NO ES UN CODIGO VALIDO
+000070*        FEC = CR-FECHA-ALTA NO ES UNA FECHA CALENDARIO VALIDA
+000080******************************************************************
+000090 01  AR-REC.
+000100     05  AR-ID-CLIENTE          PIC 9(10).
+000110     05  AR-SUCURSAL            PIC 9(05).
+000120     05  AR-NOMBRE              PIC X(30).
+000130     05  AR-FECHA-ALTA          PIC 9(8).
+000140     05  AR-ESTADO              PIC X(01).
+000150     05  AR-SALARIO             PIC 9(9)V9(2).
+000160     05  AR-CATEGORIA           PIC 9(1).
+000170     05  AR-MOTIVO              PIC X(03).
