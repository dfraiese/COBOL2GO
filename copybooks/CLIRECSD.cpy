@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*    CLIRECSD - SORT-WORK COPY OF THE CLIENT MASTER RECORD.
+000030*    IDENTICAL LAYOUT TO CLIREC BUT UNDER ITS OWN 01-LEVEL NAME
+000040*    SO IT CAN COEXIST WITH THE CLIENTES FD IN THE SAME PROGRAM.
+000050******************************************************************
+000060 01  SD-CLIENTE-REC.
+000070     05  SD-CR-TIPO-REG         PIC X(01).
+000080     05  SD-CR-ID-CLIENTE       PIC 9(10) COMP-3.
+000090     05  SD-CR-SUCURSAL         PIC 9(5)  COMP-3.
+000100     05  SD-CR-NOMBRE           PIC X(30).
+000110     05  SD-CR-FECHA-ALTA       PIC 9(8)  COMP-3.
+000120     05  SD-CR-ESTADO           PIC X(01).
+000130     05  SD-CR-SALARIO          PIC S9(9)V9(2) COMP-3.
+000140     05  SD-CR-CATEGORIA        PIC 9(1)  COMP-3.
+000150     05  SD-CR-PUNTOS           PIC 9(5)  COMP-3.
+000160     05  SD-CR-FILLER.
+000170         10  SD-CR-ULT-ACTIVIDAD PIC 9(8) COMP-3.
+000180         10  SD-CR-FILLER-2      PIC X(19).
