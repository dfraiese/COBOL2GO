@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*    CLIREC - CLIENT MASTER RECORD LAYOUT (CLIENTES FILE)
+000030*    SHARED BY ALL PROGRAMS THAT OPEN THE CLIENTES MASTER.
+000040******************************************************************
+000050 01  CLIENTE-REC.
+000060     05  CR-TIPO-REG            PIC X(01).
+000070     05  CR-ID-CLIENTE          PIC 9(10) COMP-3.
+000080     05  CR-SUCURSAL            PIC 9(5)  COMP-3.
+000090     05  CR-NOMBRE              PIC X(30).
+000100     05  CR-FECHA-ALTA          PIC 9(8)  COMP-3.
+000110     05  CR-ESTADO              PIC X(01).
+000112         88  CR-ESTADO-VALIDO           VALUES 'A' 'I' 'C' 'D'.
+000120     05  CR-SALARIO             PIC S9(9)V9(2) COMP-3.
+000130     05  CR-CATEGORIA           PIC 9(1)  COMP-3.
+000140     05  CR-PUNTOS              PIC 9(5)  COMP-3.
+000150     05  CR-FILLER.
+000160         10  CR-ULT-ACTIVIDAD   PIC 9(8)  COMP-3.
+000170         10  CR-FILLER-2        PIC X(19).
