@@ -0,0 +1,14 @@
+000010******************************************************************
+000020*    PUNTRECH - REJECTED LOYALTY-POINTS ACTIVITY RECORD LAYOUT
+000030*    CARRIES THE ORIGINAL TRANSACTION PLUS A REASON CODE.
+000040*    PR-MOTIVO VALUES -
+000050*        NOF = CLIENTE NO ENCONTRADO EN CLIENTES
+000060*        NEG = LA REDENCION DEJARIA CR-PUNTOS EN NEGATIVO
+000070*        CAP = LA ACREDITACION SUPERA LA CAPACIDAD PIC 9(5)
+000080******************************************************************
+000090 01  PR-REC.
+000100     05  PR-ID-CLIENTE          PIC 9(10).
+000110     05  PR-TIPO                PIC X(01).
+000120     05  PR-PUNTOS              PIC 9(05).
+000130     05  PR-FECHA               PIC 9(08).
+000140     05  PR-MOTIVO              PIC X(03).
