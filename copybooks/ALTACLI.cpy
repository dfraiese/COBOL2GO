@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*    ALTACLI - NEW-ACCOUNT EXTRACT RECORD LAYOUT (ALTACLIENTES)
+000030*    ONE ROW PER CLIENT TO BE ONBOARDED BY CREARCLIENTES.
+000040******************************************************************
+000050 01  AC-REC.
+000060     05  AC-ID-CLIENTE          PIC 9(10).
+000070     05  AC-SUCURSAL            PIC 9(05).
+000080     05  AC-NOMBRE              PIC X(30).
+000090     05  AC-FECHA-ALTA          PIC 9(8).
+000095     05  AC-ESTADO              PIC X(01).
+000100     05  AC-SALARIO             PIC 9(9)V9(2).
+000110     05  AC-CATEGORIA           PIC 9(1).
