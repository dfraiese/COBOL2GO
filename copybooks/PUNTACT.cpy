@@ -0,0 +1,11 @@
+000010******************************************************************
+000020*    PUNTACT - DAILY LOYALTY-POINTS ACTIVITY RECORD LAYOUT
+000030*    PT-TIPO 'C' = COMPRA (ACCRUAL), 'R' = REDENCION (DEDUCTION).
+000040******************************************************************
+000050 01  PT-REC.
+000060     05  PT-ID-CLIENTE          PIC 9(10).
+000070     05  PT-TIPO                PIC X(01).
+000080         88  PT-ES-COMPRA                   VALUE 'C'.
+000090         88  PT-ES-REDENCION                VALUE 'R'.
+000100     05  PT-PUNTOS              PIC 9(05).
+000110     05  PT-FECHA               PIC 9(08).
