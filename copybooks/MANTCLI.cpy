@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*    MANTCLI - CLIENT MAINTENANCE TRANSACTION RECORD LAYOUT
+000030*    ONE ROW PER FIELD-LEVEL CHANGE REQUEST AGAINST CLIENTES.
+000040*    THE MC-IND-xxx SWITCHES TELL CLIENTES-MANT WHICH FIELDS ON
+000050*    THE TRANSACTION ARE ACTUALLY TO BE APPLIED ('S') VERSUS
+000060*    LEFT AS-IS ON THE MASTER ('N').
+000070******************************************************************
+000080 01  MC-REC.
+000090     05  MC-ID-CLIENTE          PIC 9(10).
+000100     05  MC-IND-NOMBRE          PIC X(01).
+000110         88  MC-CAMBIA-NOMBRE               VALUE 'S'.
+000120     05  MC-NOMBRE              PIC X(30).
+000130     05  MC-IND-ESTADO          PIC X(01).
+000140         88  MC-CAMBIA-ESTADO               VALUE 'S'.
+000150     05  MC-ESTADO              PIC X(01).
+000160     05  MC-IND-SALARIO         PIC X(01).
+000170         88  MC-CAMBIA-SALARIO              VALUE 'S'.
+000180     05  MC-SALARIO             PIC S9(9)V9(2).
