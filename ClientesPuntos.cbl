@@ -0,0 +1,211 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CLIENTES-PUNTOS.
+000030 AUTHOR.         EQUIPO DE SISTEMAS - CUENTAS.
+000040 INSTALLATION.   BANCO - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*----------------------------------------------------------------
+000080*    CLIENTES-PUNTOS APLICA LA ACTIVIDAD DIARIA DE PUNTOS DE
+000090*    FIDELIDAD (COMPRAS = ACREDITACION, REDENCIONES = DEBITO)
+000100*    CONTRA CR-PUNTOS EN EL MAESTRO DE CLIENTES. RECHAZA TODA
+000110*    TRANSACCION QUE DEJARIA CR-PUNTOS NEGATIVO O QUE SUPERE LA
+000120*    CAPACIDAD PIC 9(5) (99999), ENVIANDOLA AL ARCHIVO DE
+000130*    RECHAZOS EN LUGAR DE ACTUALIZAR EL MAESTRO.
+000140*
+000150*    HISTORIAL DE MODIFICACIONES
+000160*    FECHA       INIC.  DESCRIPCION
+000170*    ----------  -----  ---------------------------------------
+000180*    2026-08-09  DLF    VERSION ORIGINAL.
+000190*----------------------------------------------------------------
+000200 
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT PUNTOSACT
+000250         ASSIGN TO "puntosactividad.dat"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-FS-PUNTOSACT.
+000280 
+000290     SELECT CLIENTES
+000300         ASSIGN TO "clientes.dat"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CR-ID-CLIENTE
+000340         FILE STATUS IS WS-FS-CLIENTES.
+000350 
+000360     SELECT PUNTOSRECH
+000370         ASSIGN TO "puntosrechazos.dat"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-FS-PUNTOSRECH.
+000400 
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  PUNTOSACT
+000440     RECORD CONTAINS 24 CHARACTERS.
+000450 COPY PUNTACT.
+000460 
+000470 FD  CLIENTES.
+000480 COPY CLIREC.
+000490 
+000500 FD  PUNTOSRECH
+000510     RECORD CONTAINS 27 CHARACTERS.
+000520 COPY PUNTRECH.
+000530 
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-FILE-STATUSES.
+000560     05  WS-FS-PUNTOSACT        PIC X(02).
+000570     05  WS-FS-CLIENTES         PIC X(02).
+000580     05  WS-FS-PUNTOSRECH       PIC X(02).
+000590 
+000600 01  WS-SWITCHES.
+000610     05  WS-SW-EOF-PUNTOS       PIC X(01)   VALUE 'N'.
+000620         88  EOF-PUNTOS                     VALUE 'S'.
+000630         88  NOT-EOF-PUNTOS                 VALUE 'N'.
+000640     05  WS-SW-CLIENTE-OK       PIC X(01)   VALUE 'N'.
+000650         88  CLIENTE-ENCONTRADO             VALUE 'S'.
+000660         88  CLIENTE-NO-ENCONTRADO          VALUE 'N'.
+000670 
+000680 01  WS-PUNTOS-CALCULO.
+000690     05  WS-PUNTOS-NUEVO        PIC S9(06).
+000695
+000696 77  WS-MOTIVO-RECHAZO          PIC X(03).
+000700
+000710 77  WS-CONT-LEIDAS             PIC 9(07)   COMP    VALUE ZERO.
+000720 77  WS-CONT-APLICADAS          PIC 9(07)   COMP    VALUE ZERO.
+000730 77  WS-CONT-RECHAZADAS         PIC 9(07)   COMP    VALUE ZERO.
+000740 
+000750 PROCEDURE DIVISION.
+000760*----------------------------------------------------------------
+000770*    0000-MAINLINE
+000780*----------------------------------------------------------------
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000810 
+000820     PERFORM 2000-PROCESAR-ACTIVIDAD THRU 2000-EXIT
+000830         UNTIL EOF-PUNTOS
+000840 
+000850     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+000860 
+000870     STOP RUN.
+000880 
+000890*----------------------------------------------------------------
+000900*    1000-INICIALIZAR - ABRE ARCHIVOS Y LEE LA PRIMERA ACTIVIDAD
+000910*----------------------------------------------------------------
+000920 1000-INICIALIZAR.
+000930     OPEN INPUT PUNTOSACT
+000940     OPEN I-O   CLIENTES
+000950     OPEN OUTPUT PUNTOSRECH
+000960 
+000970     PERFORM 2100-LEER-ACTIVIDAD THRU 2100-EXIT.
+000980 
+000990 1000-EXIT.
+001000     EXIT.
+001010 
+001020*----------------------------------------------------------------
+001030*    2000-PROCESAR-ACTIVIDAD - APLICA UNA ACTIVIDAD Y AVANZA
+001040*----------------------------------------------------------------
+001050 2000-PROCESAR-ACTIVIDAD.
+001060     PERFORM 2200-BUSCAR-CLIENTE THRU 2200-EXIT
+001070 
+001080     IF CLIENTE-ENCONTRADO
+001090         PERFORM 2300-CALCULAR-PUNTOS THRU 2300-EXIT
+001100     ELSE
+001110         MOVE 'NOF' TO WS-MOTIVO-RECHAZO
+001120         PERFORM 2400-RECHAZAR THRU 2400-EXIT
+001130     END-IF
+001140 
+001150     PERFORM 2100-LEER-ACTIVIDAD THRU 2100-EXIT.
+001160 
+001170 2000-EXIT.
+001180     EXIT.
+001190 
+001200*----------------------------------------------------------------
+001210*    2100-LEER-ACTIVIDAD - LEE UNA FILA DEL ARCHIVO DE ACTIVIDAD
+001220*----------------------------------------------------------------
+001230 2100-LEER-ACTIVIDAD.
+001240     READ PUNTOSACT
+001250         AT END
+001260             MOVE 'S' TO WS-SW-EOF-PUNTOS
+001270         NOT AT END
+001280             ADD 1 TO WS-CONT-LEIDAS
+001290     END-READ.
+001300 
+001310 2100-EXIT.
+001320     EXIT.
+001330 
+001340*----------------------------------------------------------------
+001350*    2200-BUSCAR-CLIENTE - LOCALIZA EL CLIENTE POR ID DIRECTO
+001360*----------------------------------------------------------------
+001370 2200-BUSCAR-CLIENTE.
+001380     MOVE PT-ID-CLIENTE TO CR-ID-CLIENTE
+001390 
+001400     READ CLIENTES
+001410         INVALID KEY
+001420             MOVE 'N' TO WS-SW-CLIENTE-OK
+001430         NOT INVALID KEY
+001440             MOVE 'S' TO WS-SW-CLIENTE-OK
+001450     END-READ.
+001460 
+001470 2200-EXIT.
+001480     EXIT.
+001490 
+001500*----------------------------------------------------------------
+001510*    2300-CALCULAR-PUNTOS - ACREDITA O DEBITA CR-PUNTOS
+001520*----------------------------------------------------------------
+001530 2300-CALCULAR-PUNTOS.
+001540     IF PT-ES-COMPRA
+001550         COMPUTE WS-PUNTOS-NUEVO = CR-PUNTOS + PT-PUNTOS
+001560     ELSE
+001570         COMPUTE WS-PUNTOS-NUEVO = CR-PUNTOS - PT-PUNTOS
+001580     END-IF
+001590 
+001600     IF WS-PUNTOS-NUEVO < 0
+001610         MOVE 'NEG' TO WS-MOTIVO-RECHAZO
+001620         PERFORM 2400-RECHAZAR THRU 2400-EXIT
+001630     ELSE
+001640         IF WS-PUNTOS-NUEVO > 99999
+001650             MOVE 'CAP' TO WS-MOTIVO-RECHAZO
+001660             PERFORM 2400-RECHAZAR THRU 2400-EXIT
+001670         ELSE
+001680             MOVE WS-PUNTOS-NUEVO TO CR-PUNTOS
+001690             MOVE PT-FECHA        TO CR-ULT-ACTIVIDAD
+001700             REWRITE CLIENTE-REC
+001710                 INVALID KEY
+001720                     MOVE 'NOF' TO WS-MOTIVO-RECHAZO
+001730                     PERFORM 2400-RECHAZAR THRU 2400-EXIT
+001740                 NOT INVALID KEY
+001750                     ADD 1 TO WS-CONT-APLICADAS
+001760             END-REWRITE
+001770         END-IF
+001780     END-IF.
+001790 
+001800 2300-EXIT.
+001810     EXIT.
+001820 
+001830*----------------------------------------------------------------
+001840*    2400-RECHAZAR - GRABA LA TRANSACCION RECHAZADA CON MOTIVO
+001850*----------------------------------------------------------------
+001860 2400-RECHAZAR.
+001870     MOVE PT-ID-CLIENTE  TO PR-ID-CLIENTE
+001880     MOVE PT-TIPO        TO PR-TIPO
+001890     MOVE PT-PUNTOS      TO PR-PUNTOS
+001900     MOVE PT-FECHA       TO PR-FECHA
+001910     MOVE WS-MOTIVO-RECHAZO TO PR-MOTIVO
+001920 
+001930     WRITE PR-REC
+001940 
+001950     ADD 1 TO WS-CONT-RECHAZADAS.
+001960 
+001970 2400-EXIT.
+001980     EXIT.
+001990 
+002000*----------------------------------------------------------------
+002010*    8000-FINALIZAR - CIERRA ARCHIVOS
+002020*----------------------------------------------------------------
+002030 8000-FINALIZAR.
+002040     CLOSE PUNTOSACT
+002050     CLOSE CLIENTES
+002060     CLOSE PUNTOSRECH.
+002070 
+002080 8000-EXIT.
+002090     EXIT.
