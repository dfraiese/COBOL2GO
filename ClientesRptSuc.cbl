@@ -0,0 +1,210 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CLIENTES-RPTSUC.
+000030 AUTHOR.         EQUIPO DE SISTEMAS - CUENTAS.
+000040 INSTALLATION.   BANCO - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*----------------------------------------------------------------
+000080*    CLIENTES-RPTSUC ORDENA CLIENTES POR CR-SUCURSAL Y EMITE UN
+000090*    REPORTE DE QUIEBRE DE CONTROL CON CANTIDAD DE CLIENTES
+000100*    ACTIVOS, TOTAL DE CR-SALARIO Y TOTAL DE CR-PUNTOS POR
+000110*    SUCURSAL, MAS UNA LINEA DE TOTALES GENERALES AL FINAL.
+000120*
+000130*    HISTORIAL DE MODIFICACIONES
+000140*    FECHA       INIC.  DESCRIPCION
+000150*    ----------  -----  ---------------------------------------
+000160*    2026-08-09  DLF    VERSION ORIGINAL.
+000170*----------------------------------------------------------------
+000180 
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CLIENTES
+000230         ASSIGN TO "clientes.dat"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS SEQUENTIAL
+000260         RECORD KEY IS CR-ID-CLIENTE
+000270         FILE STATUS IS WS-FS-CLIENTES.
+000280 
+000290     SELECT SORTWORK
+000300         ASSIGN TO "clisuc.tmp".
+000310 
+000320     SELECT SUCURSALRPT
+000330         ASSIGN TO "sucursalrpt.txt"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-FS-SUCURSALRPT.
+000360 
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CLIENTES.
+000400 COPY CLIREC.
+000410 
+000420 SD  SORTWORK.
+000430 COPY CLIRECSD.
+000440 
+000450 FD  SUCURSALRPT
+000460     RECORD CONTAINS 85 CHARACTERS.
+000470 01  SR-LINEA                   PIC X(85).
+000480 
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-FILE-STATUSES.
+000510     05  WS-FS-CLIENTES         PIC X(02).
+000520     05  WS-FS-SUCURSALRPT      PIC X(02).
+000530 
+000540 01  WS-SWITCHES.
+000550     05  WS-SW-EOF-SORT         PIC X(01)   VALUE 'N'.
+000560         88  EOF-SORT                       VALUE 'S'.
+000570         88  NOT-EOF-SORT                   VALUE 'N'.
+000580     05  WS-SW-PRIMERA-VEZ      PIC X(01)   VALUE 'S'.
+000590         88  ES-PRIMERA-VEZ                 VALUE 'S'.
+000600         88  NO-ES-PRIMERA-VEZ              VALUE 'N'.
+000610 
+000620 01  WS-CONTROL-SUCURSAL        PIC 9(05).
+000630 
+000640 01  WS-ACUM-SUCURSAL.
+000650     05  WS-ACUM-CLIENTES       PIC 9(07)   COMP    VALUE ZERO.
+000660     05  WS-ACUM-SALARIO        PIC S9(11)V9(2) COMP-3 VALUE ZERO.
+000670     05  WS-ACUM-PUNTOS         PIC 9(09)   COMP    VALUE ZERO.
+000680 
+000690 01  WS-ACUM-GENERAL.
+000700     05  WS-TOT-SUCURSALES      PIC 9(05)   COMP    VALUE ZERO.
+000710     05  WS-TOT-CLIENTES        PIC 9(07)   COMP    VALUE ZERO.
+000720     05  WS-TOT-SALARIO         PIC S9(11)V9(2) COMP-3 VALUE ZERO.
+000730     05  WS-TOT-PUNTOS          PIC 9(09)   COMP    VALUE ZERO.
+000740 
+000750 01  WS-LINEA-DETALLE.
+000760     05  FILLER                 PIC X(10)   VALUE 'SUCURSAL '.
+000770     05  WS-D-SUCURSAL          PIC Z(4)9.
+000780     05  FILLER                 PIC X(05)   VALUE SPACES.
+000790     05  FILLER                 PIC X(11)   VALUE 'CLIENTES: '.
+000800     05  WS-D-CLIENTES          PIC Z(6)9.
+000810     05  FILLER                 PIC X(03)   VALUE SPACES.
+000820     05  FILLER                 PIC X(09)   VALUE 'SALARIO: '.
+000830     05  WS-D-SALARIO           PIC -(9)9.99.
+000840     05  FILLER                 PIC X(03)   VALUE SPACES.
+000850     05  FILLER                 PIC X(08)   VALUE 'PUNTOS: '.
+000860     05  WS-D-PUNTOS            PIC Z(8)9.
+000870     05  FILLER                 PIC X(02)   VALUE SPACES.
+000880 
+000890 01  WS-LINEA-TOTALGRAL.
+000900     05  FILLER                 PIC X(11)   VALUE 'TOTALES:  '.
+000910     05  FILLER                 PIC X(11)   VALUE 'CLIENTES: '.
+000920     05  WS-T-CLIENTES          PIC Z(6)9.
+000930     05  FILLER                 PIC X(03)   VALUE SPACES.
+000940     05  FILLER                 PIC X(09)   VALUE 'SALARIO: '.
+000950     05  WS-T-SALARIO           PIC -(9)9.99.
+000960     05  FILLER                 PIC X(03)   VALUE SPACES.
+000970     05  FILLER                 PIC X(08)   VALUE 'PUNTOS: '.
+000980     05  WS-T-PUNTOS            PIC Z(8)9.
+000990     05  FILLER                 PIC X(02)   VALUE SPACES.
+001000 
+001010 PROCEDURE DIVISION.
+001020*----------------------------------------------------------------
+001030*    0000-MAINLINE
+001040*----------------------------------------------------------------
+001050 0000-MAINLINE.
+001060     OPEN OUTPUT SUCURSALRPT
+001070 
+001080     SORT SORTWORK
+001090         ON ASCENDING KEY SD-CR-SUCURSAL
+001100         USING CLIENTES
+001110         OUTPUT PROCEDURE IS 3000-EMITIR-REPORTE THRU 3000-EXIT
+001120 
+001130     CLOSE SUCURSALRPT
+001140 
+001150     STOP RUN.
+001160 
+001170*----------------------------------------------------------------
+001180*    3000-EMITIR-REPORTE - RECORRE EL ARCHIVO ORDENADO Y CONTROLA
+001190*    EL QUIEBRE POR SUCURSAL
+001200*----------------------------------------------------------------
+001210 3000-EMITIR-REPORTE.
+001220     PERFORM 3100-LEER-ORDENADO THRU 3100-EXIT
+001230 
+001240     PERFORM 3200-TRATAR-REGISTRO THRU 3200-EXIT
+001250         UNTIL EOF-SORT
+001260
+001270     IF NO-ES-PRIMERA-VEZ
+001280         PERFORM 3300-IMPRIMIR-QUIEBRE THRU 3300-EXIT
+001290     END-IF
+001300 
+001310     PERFORM 3400-IMPRIMIR-TOTAL-GENERAL THRU 3400-EXIT.
+001320 
+001330 3000-EXIT.
+001340     EXIT.
+001350 
+001360*----------------------------------------------------------------
+001370*    3100-LEER-ORDENADO - DEVUELVE EL SIGUIENTE REGISTRO ORDENADO
+001380*----------------------------------------------------------------
+001390 3100-LEER-ORDENADO.
+001400     RETURN SORTWORK
+001410         AT END
+001420             MOVE 'S' TO WS-SW-EOF-SORT
+001430     END-RETURN.
+001440 
+001450 3100-EXIT.
+001460     EXIT.
+001470 
+001480*----------------------------------------------------------------
+001490*    3200-TRATAR-REGISTRO - DETECTA EL QUIEBRE Y ACUMULA
+001500*----------------------------------------------------------------
+001510 3200-TRATAR-REGISTRO.
+001520     IF ES-PRIMERA-VEZ
+001530         MOVE SD-CR-SUCURSAL TO WS-CONTROL-SUCURSAL
+001540         MOVE 'N' TO WS-SW-PRIMERA-VEZ
+001550     END-IF
+001560 
+001570     IF SD-CR-SUCURSAL NOT = WS-CONTROL-SUCURSAL
+001580         PERFORM 3300-IMPRIMIR-QUIEBRE THRU 3300-EXIT
+001590         MOVE SD-CR-SUCURSAL TO WS-CONTROL-SUCURSAL
+001600     END-IF
+001610 
+001620     IF SD-CR-ESTADO = 'A'
+001630         ADD 1               TO WS-ACUM-CLIENTES
+001640         ADD SD-CR-SALARIO   TO WS-ACUM-SALARIO
+001650         ADD SD-CR-PUNTOS    TO WS-ACUM-PUNTOS
+001660     END-IF
+001670 
+001680     PERFORM 3100-LEER-ORDENADO THRU 3100-EXIT.
+001690 
+001700 3200-EXIT.
+001710     EXIT.
+001720 
+001730*----------------------------------------------------------------
+001740*    3300-IMPRIMIR-QUIEBRE - IMPRIME LA LINEA DE UNA SUCURSAL Y
+001750*    PASA SUS ACUMULADORES A LOS TOTALES GENERALES
+001760*----------------------------------------------------------------
+001770 3300-IMPRIMIR-QUIEBRE.
+001780     MOVE WS-CONTROL-SUCURSAL TO WS-D-SUCURSAL
+001790     MOVE WS-ACUM-CLIENTES    TO WS-D-CLIENTES
+001800     MOVE WS-ACUM-SALARIO     TO WS-D-SALARIO
+001810     MOVE WS-ACUM-PUNTOS      TO WS-D-PUNTOS
+001820 
+001830     MOVE WS-LINEA-DETALLE TO SR-LINEA
+001840     WRITE SR-LINEA
+001850 
+001860     ADD 1                TO WS-TOT-SUCURSALES
+001870     ADD WS-ACUM-CLIENTES TO WS-TOT-CLIENTES
+001880     ADD WS-ACUM-SALARIO  TO WS-TOT-SALARIO
+001890     ADD WS-ACUM-PUNTOS   TO WS-TOT-PUNTOS
+001900 
+001910     MOVE ZERO TO WS-ACUM-CLIENTES
+001920     MOVE ZERO TO WS-ACUM-SALARIO
+001930     MOVE ZERO TO WS-ACUM-PUNTOS.
+001940 
+001950 3300-EXIT.
+001960     EXIT.
+001970 
+001980*----------------------------------------------------------------
+001990*    3400-IMPRIMIR-TOTAL-GENERAL - LINEA FINAL DE TOTALES
+002000*----------------------------------------------------------------
+002010 3400-IMPRIMIR-TOTAL-GENERAL.
+002020     MOVE WS-TOT-CLIENTES TO WS-T-CLIENTES
+002030     MOVE WS-TOT-SALARIO  TO WS-T-SALARIO
+002040     MOVE WS-TOT-PUNTOS   TO WS-T-PUNTOS
+002050 
+002060     MOVE WS-LINEA-TOTALGRAL TO SR-LINEA
+002070     WRITE SR-LINEA.
+002080 
+002090 3400-EXIT.
+002100     EXIT.
