@@ -1,45 +1,507 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREARCLIENTES.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES
-               ASSIGN TO "clientes.dat"
-               ORGANIZATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES.
-       01  CLIENTE-REC.
-           05  CR-TIPO-REG            PIC X(01).
-           05  CR-ID-CLIENTE          PIC 9(10) COMP-3.
-           05  CR-SUCURSAL            PIC 9(5)  COMP-3.
-           05  CR-NOMBRE              PIC X(30).
-           05  CR-FECHA-ALTA          PIC 9(8)  COMP-3.
-           05  CR-ESTADO              PIC X(01).
-           05  CR-SALARIO             PIC S9(9)V9(2) COMP-3.
-           05  CR-CATEGORIA           PIC 9(1)  COMP-3.
-           05  CR-PUNTOS              PIC 9(5)  COMP-3.
-           05  CR-FILLER              PIC X(24).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           OPEN OUTPUT CLIENTES
-
-           MOVE 'D'            TO CR-TIPO-REG
-           MOVE 1234567890     TO CR-ID-CLIENTE
-           MOVE 100            TO CR-SUCURSAL
-           MOVE 'JUAN PEREZ'   TO CR-NOMBRE
-           MOVE 20240101       TO CR-FECHA-ALTA
-           MOVE 'A'            TO CR-ESTADO
-           MOVE 1234567.89     TO CR-SALARIO
-           MOVE 1              TO CR-CATEGORIA
-           MOVE 250            TO CR-PUNTOS
-           MOVE SPACES         TO CR-FILLER
-
-           WRITE CLIENTE-REC
-
-           CLOSE CLIENTES
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CREARCLIENTES.
+000030 AUTHOR.         EQUIPO DE SISTEMAS - CUENTAS.
+000040 INSTALLATION.   BANCO - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN.   2024-01-01.
+000060 DATE-COMPILED.  2024-01-01.
+000070*----------------------------------------------------------------
+000080*    CREARCLIENTES CARGA EL MAESTRO DE CLIENTES (CLIENTES)
+000090*    A PARTIR DEL EXTRACTO DIARIO DE ALTAS DE CUENTAS QUE
+000100*    ENTREGA EL AREA DE ONBOARDING (ALTACLIENTES). VALIDA CADA
+000110*    ALTA ANTES DE GRABARLA -- ID DUPLICADO, CR-ESTADO INVALIDO
+000120*    O CR-FECHA-ALTA NO CALENDARIO -- Y DERIVA LOS RECHAZOS AL
+000130*    ARCHIVO DE EXCEPCIONES ALTARECHAZOS CON UN CODIGO DE MOTIVO.
+000140*    ANTES DE ABRIR CLIENTES EN SALIDA, RESPALDA EL MAESTRO
+000150*    VIGENTE A CLIENTES.DAT.G<N> (ESTILO GENERATION DATA SET); SI
+000160*    EL RESPALDO NO SE PUDO TOMAR, EL JOB CONTINUA POR EXTEND EN
+000170*    LUGAR DE TRUNCAR EL MAESTRO.
+000180
+000190*    HISTORIAL DE MODIFICACIONES
+000200*    FECHA       INIC.  DESCRIPCION
+000210*    ----------  -----  ---------------------------------------
+000220*    2024-01-01  JMP    VERSION ORIGINAL (REGISTRO UNICO FIJO).
+000230*    2026-08-09  DLF    LEE EL EXTRACTO ALTACLIENTES Y GRABA UN
+000240*                       CLIENTE-REC POR CADA FILA DE ALTA.
+000250*    2026-08-09  DLF    CLIENTES PASA A ORGANIZACION INDEXADA
+000260*                       POR CR-ID-CLIENTE.
+000270*    2026-08-09  DLF    AGREGA VALIDACION DE ID DUPLICADO, ESTADO
+000280*                       Y FECHA DE ALTA ANTES DE GRABAR, CON
+000290*                       ARCHIVO DE RECHAZOS ALTARECHAZOS.
+000300*    2026-08-09  DLF    AGREGA RESPALDO GENERACIONAL DE
+000310*                       CLIENTES.DAT ANTES DE CADA CORRIDA.
+000320*    2026-08-09  DLF    AGREGA REPORTE DE TOTALES DE CONTROL AL
+000330*                       CIERRE DE LA CORRIDA.
+000340*----------------------------------------------------------------
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT ALTACLIENTES
+000400         ASSIGN TO "altaclientes.dat"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-ALTACLIENTES.
+000430
+000440     SELECT CLIENTES
+000450         ASSIGN TO "clientes.dat"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS CR-ID-CLIENTE
+000490         FILE STATUS IS WS-FS-CLIENTES.
+000500
+000510     SELECT ALTARECHAZOS
+000520         ASSIGN TO "altarechazos.dat"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-FS-ALTARECHAZOS.
+000550
+000560     SELECT CLIBAKCTL
+000570         ASSIGN TO "clientesbak.ctl"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-FS-CLIBAKCTL.
+000600
+000610     SELECT CTLTOTRPT
+000620         ASSIGN TO "ctltotales.txt"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-FS-CTLTOTRPT.
+000650
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  ALTACLIENTES
+000690     RECORD CONTAINS 66 CHARACTERS.
+000700 COPY ALTACLI.
+000710
+000720 FD  CLIENTES.
+000730 COPY CLIREC.
+000740
+000750 FD  ALTARECHAZOS
+000760     RECORD CONTAINS 69 CHARACTERS.
+000770 COPY ALTARECH.
+000780
+000790 FD  CLIBAKCTL
+000800     RECORD CONTAINS 12 CHARACTERS.
+000810 01  CTL-LINEA.
+000820     05  CTL-FECHA              PIC 9(08).
+000830     05  CTL-GENERACION         PIC 9(04).
+000840
+000850 FD  CTLTOTRPT
+000860     RECORD CONTAINS 80 CHARACTERS.
+000870 01  CT-LINEA                   PIC X(80).
+000880
+000890 WORKING-STORAGE SECTION.
+000900 01  WS-FILE-STATUSES.
+000910     05  WS-FS-ALTACLIENTES     PIC X(02).
+000920     05  WS-FS-CLIENTES         PIC X(02).
+000930     05  WS-FS-ALTARECHAZOS     PIC X(02).
+000940     05  WS-FS-CLIBAKCTL        PIC X(02).
+000950     05  WS-FS-CTLTOTRPT        PIC X(02).
+000960
+000970 01  WS-SWITCHES.
+000980     05  WS-SW-EOF-ALTAS        PIC X(01)   VALUE 'N'.
+000990         88  EOF-ALTAS                      VALUE 'S'.
+001000         88  NOT-EOF-ALTAS                  VALUE 'N'.
+001010     05  WS-SW-ALTA-VALIDA      PIC X(01)   VALUE 'S'.
+001020         88  ALTA-VALIDA                    VALUE 'S'.
+001030         88  ALTA-INVALIDA                  VALUE 'N'.
+001040     05  WS-SW-ANIO-BISIESTO    PIC X(01)   VALUE 'N'.
+001050         88  ANIO-BISIESTO                  VALUE 'S'.
+001060         88  ANIO-NO-BISIESTO               VALUE 'N'.
+001070     05  WS-SW-MAESTRO-EXISTE   PIC X(01)   VALUE 'N'.
+001080         88  MAESTRO-EXISTE                 VALUE 'S'.
+001090         88  MAESTRO-NO-EXISTE              VALUE 'N'.
+001100     05  WS-SW-BACKUP-OK        PIC X(01)   VALUE 'N'.
+001110         88  BACKUP-OK                      VALUE 'S'.
+001120         88  BACKUP-NO-OK                   VALUE 'N'.
+001130
+001140 77  WS-CONT-LEIDOS             PIC 9(07)   COMP    VALUE ZERO.
+001150 77  WS-CONT-RECHAZADOS         PIC 9(07)   COMP    VALUE ZERO.
+001160 77  WS-MOTIVO-RECHAZO          PIC X(03).
+001170
+001180 01  WS-FECHA-VALIDACION.
+001190     05  WS-FV-ANIO             PIC 9(04).
+001200     05  WS-FV-MES              PIC 9(02).
+001210     05  WS-FV-DIA              PIC 9(02).
+001220
+001230 01  WS-FECHA-ALTA-R REDEFINES WS-FECHA-VALIDACION PIC 9(08).
+001240
+001250 01  WS-DIAS-RESTO-DIVISION.
+001260     05  WS-DIV-COCIENTE        PIC 9(04).
+001270     05  WS-DIV-RESTO-4         PIC 9(04).
+001280     05  WS-DIV-RESTO-100       PIC 9(04).
+001290     05  WS-DIV-RESTO-400       PIC 9(04).
+001300
+001310 01  WS-TABLA-DIAS-VALUES.
+001320     05  FILLER                 PIC 9(02)   VALUE 31.
+001330     05  FILLER                 PIC 9(02)   VALUE 28.
+001340     05  FILLER                 PIC 9(02)   VALUE 31.
+001350     05  FILLER                 PIC 9(02)   VALUE 30.
+001360     05  FILLER                 PIC 9(02)   VALUE 31.
+001370     05  FILLER                 PIC 9(02)   VALUE 30.
+001380     05  FILLER                 PIC 9(02)   VALUE 31.
+001390     05  FILLER                 PIC 9(02)   VALUE 31.
+001400     05  FILLER                 PIC 9(02)   VALUE 30.
+001410     05  FILLER                 PIC 9(02)   VALUE 31.
+001420     05  FILLER                 PIC 9(02)   VALUE 30.
+001430     05  FILLER                 PIC 9(02)   VALUE 31.
+001440 01  WS-TABLA-DIAS REDEFINES WS-TABLA-DIAS-VALUES.
+001450     05  WS-DIAS-DEL-MES        PIC 9(02)   OCCURS 12 TIMES.
+001460
+001470 77  WS-DIAS-EN-EL-MES          PIC 9(02).
+001480
+001490 01  WS-FECHA-SISTEMA           PIC 9(08).
+001500
+001510 01  WS-DATOS-CONTROL.
+001520     05  WS-CTL-FECHA           PIC 9(08).
+001530     05  WS-CTL-GENERACION      PIC 9(04).
+001540
+001550 01  WS-NOMBRE-ORIGEN           PIC X(30)   VALUE 'clientes.dat'.
+001560 01  WS-NOMBRE-DESTINO          PIC X(30).
+001570 01  WS-GENERACION-EDIT         PIC 9(04).
+001580 01  WS-DETALLE-ARCHIVO         PIC X(34).
+001590
+001600 77  WS-RC-EXISTE               PIC S9(09) COMP-5.
+001610 77  WS-RC-COPIA                PIC S9(09) COMP-5.
+001620
+001630 01  WS-TOTALES-CONTROL.
+001640     05  WS-CT-CONT-GRABADOS    PIC 9(07)      COMP   VALUE ZERO.
+001650     05  WS-CT-TOT-SALARIO      PIC S9(11)V9(2) COMP-3 VALUE ZERO.
+001660     05  WS-CT-TOT-PUNTOS       PIC 9(09)      COMP   VALUE ZERO.
+001670
+001680 01  WS-LINEA-CONTROL-1.
+001690     05  FILLER            PIC X(17) VALUE 'REGISTROS LEIDOS:'.
+001700     05  WS-LC1-LEIDOS      PIC Z(6)9.
+001710     05  FILLER             PIC X(56)   VALUE SPACES.
+001720
+001730 01  WS-LINEA-CONTROL-2.
+001740     05  FILLER          PIC X(19) VALUE 'REGISTROS GRABADOS:'.
+001750     05  WS-LC2-GRABADOS    PIC Z(6)9.
+001760     05  FILLER             PIC X(54)   VALUE SPACES.
+001770
+001780 01  WS-LINEA-CONTROL-3.
+001790     05  FILLER             PIC X(16) VALUE 'REG. RECHAZADOS:'.
+001800     05  WS-LC3-RECHAZADOS  PIC Z(6)9.
+001810     05  FILLER                 PIC X(57)   VALUE SPACES.
+001820
+001830 01  WS-LINEA-CONTROL-4.
+001840     05  FILLER                 PIC X(15) VALUE 'TOTAL SALARIOS:'.
+001850     05  WS-LC4-SALARIO         PIC -(9)9.99.
+001860     05  FILLER                 PIC X(52)   VALUE SPACES.
+001870
+001880 01  WS-LINEA-CONTROL-5.
+001890     05  FILLER                 PIC X(13) VALUE 'TOTAL PUNTOS:'.
+001900     05  WS-LC5-PUNTOS          PIC Z(8)9.
+001910     05  FILLER                 PIC X(58)   VALUE SPACES.
+001920
+001930 PROCEDURE DIVISION.
+001940*----------------------------------------------------------------
+001950*    0000-MAINLINE
+001960*----------------------------------------------------------------
+001970 0000-MAINLINE.
+001980     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001990
+002000     PERFORM 2000-PROCESAR-ALTA THRU 2000-EXIT
+002010         UNTIL EOF-ALTAS
+002020
+002030     PERFORM 8000-FINALIZAR THRU 8000-EXIT
+002040
+002050     STOP RUN.
+002060
+002070*----------------------------------------------------------------
+002080*    1000-INICIALIZAR - RESPALDA EL MAESTRO, ABRE ARCHIVOS Y
+002090*    CARGA EL PRIMER REGISTRO
+002100*----------------------------------------------------------------
+002110 1000-INICIALIZAR.
+002120     OPEN INPUT  ALTACLIENTES
+002130
+002140     PERFORM 1050-RESPALDAR-MAESTRO THRU 1050-EXIT
+002150
+002160     IF BACKUP-OK
+002170         OPEN OUTPUT CLIENTES
+002180     ELSE
+002190         DISPLAY 'NO SE PUDO RESPALDAR CLIENTES.DAT'
+002200         DISPLAY 'SE CONTINUA POR EXTEND, SIN TRUNCAR EL MAESTRO'
+002210         OPEN EXTEND CLIENTES
+002220     END-IF
+002230
+002240     OPEN OUTPUT ALTARECHAZOS
+002250     OPEN OUTPUT CTLTOTRPT
+002260
+002270     PERFORM 2100-LEER-ALTA THRU 2100-EXIT.
+002280
+002290 1000-EXIT.
+002300     EXIT.
+002310
+002320*----------------------------------------------------------------
+002330*    1050-RESPALDAR-MAESTRO - COPIA CLIENTES.DAT VIGENTE A UN
+002340*    GENERATION DATA SET CLIENTES.DAT.G<N> ANTES DE TOCARLO
+002350*----------------------------------------------------------------
+002360 1050-RESPALDAR-MAESTRO.
+002370     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+002380
+002390     PERFORM 1051-LEER-CONTROL THRU 1051-EXIT
+002400     PERFORM 1052-COPIAR-MAESTRO THRU 1052-EXIT
+002410
+002420     EVALUATE TRUE
+002430         WHEN MAESTRO-NO-EXISTE
+002440             MOVE 'S' TO WS-SW-BACKUP-OK
+002450         WHEN WS-RC-COPIA = 0
+002460             ADD 1 TO WS-CTL-GENERACION
+002470             MOVE WS-FECHA-SISTEMA TO WS-CTL-FECHA
+002480             PERFORM 1053-GRABAR-CONTROL THRU 1053-EXIT
+002490             MOVE 'S' TO WS-SW-BACKUP-OK
+002500         WHEN OTHER
+002510             MOVE 'N' TO WS-SW-BACKUP-OK
+002520     END-EVALUATE.
+002530
+002540 1050-EXIT.
+002550     EXIT.
+002560
+002570*----------------------------------------------------------------
+002580*    1051-LEER-CONTROL - RECUPERA LA FECHA Y GENERACION DEL
+002590*    ULTIMO RESPALDO TOMADO
+002600*----------------------------------------------------------------
+002610 1051-LEER-CONTROL.
+002620     MOVE ZERO TO WS-CTL-FECHA
+002630     MOVE ZERO TO WS-CTL-GENERACION
+002640
+002650     OPEN INPUT CLIBAKCTL
+002660     IF WS-FS-CLIBAKCTL = '00'
+002670         READ CLIBAKCTL
+002680             NOT AT END
+002690                 MOVE CTL-FECHA      TO WS-CTL-FECHA
+002700                 MOVE CTL-GENERACION TO WS-CTL-GENERACION
+002710         END-READ
+002720         CLOSE CLIBAKCTL
+002730     END-IF.
+002740
+002750 1051-EXIT.
+002760     EXIT.
+002770
+002780*----------------------------------------------------------------
+002790*    1052-COPIAR-MAESTRO - VERIFICA SI EXISTE CLIENTES.DAT Y, DE
+002800*    SER ASI, LO COPIA AL PROXIMO NOMBRE GENERACIONAL
+002810*----------------------------------------------------------------
+002820 1052-COPIAR-MAESTRO.
+002830     COMPUTE WS-GENERACION-EDIT = WS-CTL-GENERACION + 1
+002840
+002850     MOVE SPACES TO WS-NOMBRE-DESTINO
+002860     STRING 'clientes.dat.G' WS-GENERACION-EDIT
+002870         DELIMITED BY SIZE INTO WS-NOMBRE-DESTINO
+002880     END-STRING
+002890
+002900     CALL 'CBL_CHECK_FILE_EXIST' USING WS-NOMBRE-ORIGEN
+002910                                       WS-DETALLE-ARCHIVO
+002920         RETURNING WS-RC-EXISTE
+002930
+002940     IF WS-RC-EXISTE = 0
+002950         MOVE 'S' TO WS-SW-MAESTRO-EXISTE
+002960         CALL 'CBL_COPY_FILE' USING WS-NOMBRE-ORIGEN
+002970                                     WS-NOMBRE-DESTINO
+002980             RETURNING WS-RC-COPIA
+002990     ELSE
+003000         MOVE 'N' TO WS-SW-MAESTRO-EXISTE
+003010         MOVE 0   TO WS-RC-COPIA
+003020     END-IF.
+003030
+003040 1052-EXIT.
+003050     EXIT.
+003060
+003070*----------------------------------------------------------------
+003080*    1053-GRABAR-CONTROL - ACTUALIZA LA FECHA/GENERACION DEL
+003090*    ULTIMO RESPALDO TOMADO
+003100*----------------------------------------------------------------
+003110 1053-GRABAR-CONTROL.
+003120     MOVE WS-CTL-FECHA      TO CTL-FECHA
+003130     MOVE WS-CTL-GENERACION TO CTL-GENERACION
+003140
+003150     OPEN OUTPUT CLIBAKCTL
+003160     WRITE CTL-LINEA
+003170     CLOSE CLIBAKCTL.
+003180
+003190 1053-EXIT.
+003200     EXIT.
+003210
+003220*----------------------------------------------------------------
+003230*    2000-PROCESAR-ALTA - CARGA UNA ALTA Y AVANZA AL SIGUIENTE
+003240*----------------------------------------------------------------
+003250 2000-PROCESAR-ALTA.
+003260     PERFORM 2200-CARGAR-CLIENTE THRU 2200-EXIT
+003270     PERFORM 2100-LEER-ALTA THRU 2100-EXIT.
+003280
+003290 2000-EXIT.
+003300     EXIT.
+003310
+003320*----------------------------------------------------------------
+003330*    2100-LEER-ALTA - LEE UNA FILA DEL EXTRACTO DE ALTAS
+003340*----------------------------------------------------------------
+003350 2100-LEER-ALTA.
+003360     READ ALTACLIENTES
+003370         AT END
+003380             MOVE 'S' TO WS-SW-EOF-ALTAS
+003390         NOT AT END
+003400             ADD 1 TO WS-CONT-LEIDOS
+003410     END-READ.
+003420
+003430 2100-EXIT.
+003440     EXIT.
+003450
+003460*----------------------------------------------------------------
+003470*    2200-CARGAR-CLIENTE - ARMA, VALIDA Y GRABA EL CLIENTE-REC
+003480*----------------------------------------------------------------
+003490 2200-CARGAR-CLIENTE.
+003500     MOVE 'D'               TO CR-TIPO-REG
+003510     MOVE AC-ID-CLIENTE     TO CR-ID-CLIENTE
+003520     MOVE AC-SUCURSAL       TO CR-SUCURSAL
+003530     MOVE AC-NOMBRE         TO CR-NOMBRE
+003540     MOVE AC-FECHA-ALTA     TO CR-FECHA-ALTA
+003550     MOVE AC-ESTADO         TO CR-ESTADO
+003560     MOVE AC-SALARIO        TO CR-SALARIO
+003570     MOVE AC-CATEGORIA      TO CR-CATEGORIA
+003580     MOVE 0                 TO CR-PUNTOS
+003590     MOVE 0                 TO CR-ULT-ACTIVIDAD
+003600     MOVE SPACES            TO CR-FILLER-2
+003610
+003620     MOVE 'S' TO WS-SW-ALTA-VALIDA
+003630     PERFORM 2150-VALIDAR-ALTA THRU 2150-EXIT
+003640
+003650     IF ALTA-VALIDA
+003660         WRITE CLIENTE-REC
+003670             INVALID KEY
+003680                 MOVE 'DUP' TO WS-MOTIVO-RECHAZO
+003690                 PERFORM 2400-RECHAZAR-ALTA THRU 2400-EXIT
+003700             NOT INVALID KEY
+003710                 ADD 1          TO WS-CT-CONT-GRABADOS
+003720                 ADD CR-SALARIO TO WS-CT-TOT-SALARIO
+003730                 ADD CR-PUNTOS  TO WS-CT-TOT-PUNTOS
+003740         END-WRITE
+003750     ELSE
+003760         PERFORM 2400-RECHAZAR-ALTA THRU 2400-EXIT
+003770     END-IF.
+003780
+003790 2200-EXIT.
+003800     EXIT.
+003810
+003820*----------------------------------------------------------------
+003830*    2150-VALIDAR-ALTA - VALIDA ESTADO Y FECHA ANTES DE GRABAR
+003840*----------------------------------------------------------------
+003850 2150-VALIDAR-ALTA.
+003860     IF NOT CR-ESTADO-VALIDO
+003870         MOVE 'N'   TO WS-SW-ALTA-VALIDA
+003880         MOVE 'EST' TO WS-MOTIVO-RECHAZO
+003890     END-IF
+003900
+003910     IF ALTA-VALIDA
+003920         PERFORM 2160-VALIDAR-FECHA THRU 2160-EXIT
+003930     END-IF.
+003940
+003950 2150-EXIT.
+003960     EXIT.
+003970
+003980*----------------------------------------------------------------
+003990*    2160-VALIDAR-FECHA - VERIFICA QUE CR-FECHA-ALTA SEA UNA
+004000*    FECHA CALENDARIO VALIDA (AAAAMMDD)
+004010*----------------------------------------------------------------
+004020 2160-VALIDAR-FECHA.
+004030     MOVE CR-FECHA-ALTA TO WS-FECHA-ALTA-R
+004040
+004050     IF WS-FV-ANIO < 1900 OR WS-FV-ANIO > 2099
+004060        OR WS-FV-MES < 01  OR WS-FV-MES > 12
+004070         MOVE 'N'   TO WS-SW-ALTA-VALIDA
+004080         MOVE 'FEC' TO WS-MOTIVO-RECHAZO
+004090     ELSE
+004100         PERFORM 2170-DETERMINAR-BISIESTO THRU 2170-EXIT
+004110         MOVE WS-DIAS-DEL-MES (WS-FV-MES) TO WS-DIAS-EN-EL-MES
+004120
+004130         IF WS-FV-MES = 02 AND ANIO-BISIESTO
+004140             MOVE 29 TO WS-DIAS-EN-EL-MES
+004150         END-IF
+004160
+004170         IF WS-FV-DIA < 01 OR WS-FV-DIA > WS-DIAS-EN-EL-MES
+004180             MOVE 'N'   TO WS-SW-ALTA-VALIDA
+004190             MOVE 'FEC' TO WS-MOTIVO-RECHAZO
+004200         END-IF
+004210     END-IF.
+004220
+004230 2160-EXIT.
+004240     EXIT.
+004250
+004260*----------------------------------------------------------------
+004270*    2170-DETERMINAR-BISIESTO - AAAA ES BISIESTO SI ES DIVISIBLE
+004280*    POR 4 Y (NO ES DIVISIBLE POR 100 O SI LO ES POR 400)
+004290*----------------------------------------------------------------
+004300 2170-DETERMINAR-BISIESTO.
+004310     DIVIDE WS-FV-ANIO BY 4   GIVING WS-DIV-COCIENTE
+004320         REMAINDER WS-DIV-RESTO-4
+004330     DIVIDE WS-FV-ANIO BY 100 GIVING WS-DIV-COCIENTE
+004340         REMAINDER WS-DIV-RESTO-100
+004350     DIVIDE WS-FV-ANIO BY 400 GIVING WS-DIV-COCIENTE
+004360         REMAINDER WS-DIV-RESTO-400
+004370
+004380     IF WS-DIV-RESTO-4 = 0 AND
+004390       (WS-DIV-RESTO-100 NOT = 0 OR WS-DIV-RESTO-400 = 0)
+004400         MOVE 'S' TO WS-SW-ANIO-BISIESTO
+004410     ELSE
+004420         MOVE 'N' TO WS-SW-ANIO-BISIESTO
+004430     END-IF.
+004440
+004450 2170-EXIT.
+004460     EXIT.
+004470
+004480*----------------------------------------------------------------
+004490*    2400-RECHAZAR-ALTA - GRABA LA ALTA RECHAZADA CON SU MOTIVO
+004500*----------------------------------------------------------------
+004510 2400-RECHAZAR-ALTA.
+004520     MOVE AC-ID-CLIENTE  TO AR-ID-CLIENTE
+004530     MOVE AC-SUCURSAL    TO AR-SUCURSAL
+004540     MOVE AC-NOMBRE      TO AR-NOMBRE
+004550     MOVE AC-FECHA-ALTA  TO AR-FECHA-ALTA
+004560     MOVE AC-ESTADO      TO AR-ESTADO
+004570     MOVE AC-SALARIO     TO AR-SALARIO
+004580     MOVE AC-CATEGORIA   TO AR-CATEGORIA
+004590     MOVE WS-MOTIVO-RECHAZO TO AR-MOTIVO
+004600
+004610     WRITE AR-REC
+004620
+004630     ADD 1 TO WS-CONT-RECHAZADOS.
+004640
+004650 2400-EXIT.
+004660     EXIT.
+004670
+004680*----------------------------------------------------------------
+004690*    8000-FINALIZAR - CIERRA ARCHIVOS
+004700*----------------------------------------------------------------
+004710 8000-FINALIZAR.
+004720     PERFORM 8100-EMITIR-CONTROL-TOTAL THRU 8100-EXIT
+004730
+004740     CLOSE ALTACLIENTES
+004750     CLOSE CLIENTES
+004760     CLOSE ALTARECHAZOS
+004770     CLOSE CTLTOTRPT.
+004780
+004790 8000-EXIT.
+004800     EXIT.
+004810
+004820*----------------------------------------------------------------
+004830*    8100-EMITIR-CONTROL-TOTAL - REPORTE DE TOTALES DE CONTROL DE
+004840*    LA CORRIDA (CANTIDAD DE REGISTROS Y SUMA DE SALARIO Y PUNTOS)
+004850*----------------------------------------------------------------
+004860 8100-EMITIR-CONTROL-TOTAL.
+004870     MOVE WS-CONT-LEIDOS      TO WS-LC1-LEIDOS
+004880     MOVE WS-CT-CONT-GRABADOS TO WS-LC2-GRABADOS
+004890     MOVE WS-CONT-RECHAZADOS  TO WS-LC3-RECHAZADOS
+004900     MOVE WS-CT-TOT-SALARIO   TO WS-LC4-SALARIO
+004910     MOVE WS-CT-TOT-PUNTOS    TO WS-LC5-PUNTOS
+004920
+004930     MOVE WS-LINEA-CONTROL-1 TO CT-LINEA
+004940     WRITE CT-LINEA
+004950     MOVE WS-LINEA-CONTROL-2 TO CT-LINEA
+004960     WRITE CT-LINEA
+004970     MOVE WS-LINEA-CONTROL-3 TO CT-LINEA
+004980     WRITE CT-LINEA
+004990     MOVE WS-LINEA-CONTROL-4 TO CT-LINEA
+005000     WRITE CT-LINEA
+005010     MOVE WS-LINEA-CONTROL-5 TO CT-LINEA
+005020     WRITE CT-LINEA.
+005030
+005040 8100-EXIT.
+005050     EXIT.
+005060
+005070
